@@ -0,0 +1,180 @@
+IDENTIFICATION DIVISION.
+PROGRAM-ID. mathmenu.
+
+ENVIRONMENT DIVISION.
+INPUT-OUTPUT SECTION.
+FILE-CONTROL.
+SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+*>optional tolerance/iteration-cap override for calculatorbaby's
+*>Newton loop - same CALCCFG convention SQRTBABY already reads
+SELECT CALC-CONFIG-FILE ASSIGN TO "CALCCFG"
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS CFG-FILE-STATUS.
+
+DATA DIVISION.
+FILE SECTION.
+FD STANDARD-OUTPUT.
+  01 out-line pic X(80).
+
+FD CALC-CONFIG-FILE.
+    COPY "cfgrec.cpy".
+
+*>single entry point for every math function in this shop - pick a
+*>function off the menu instead of remembering a different program
+*>name for each one
+WORKING-STORAGE SECTION.
+*>num and Y come from CALCLINK.CPY, shared with calculatorbaby's
+*>own LINKAGE SECTION so the CALL parameters can't drift apart
+COPY "calclink.cpy".
+77 IN-num  PIC S9(11)V9(6) SIGN LEADING SEPARATE.
+77 IN-num-X REDEFINES IN-num PIC X(18).
+77 CFG-FILE-STATUS PIC X(02) VALUE SPACES.
+
+*>same invalid-input detection sqrtbaby.cob/sqrtbabyex.cob use -
+*>a non-numeric, zero, or negative entry is reported on ERROR-MESS
+*>instead of being silently run through calculatorbaby
+77 WS-VALID-SW      PIC X(01) VALUE 'Y'.
+   88 WS-VALID-INPUT           VALUE 'Y'.
+   88 WS-INVALID-INPUT         VALUE 'N'.
+
+77 WS-CHOICE  PIC 9(01) VALUE 0.
+   88 WS-CHOICE-SQRT           VALUE 1.
+   88 WS-CHOICE-NTHROOT        VALUE 2.
+   88 WS-CHOICE-QUIT           VALUE 9.
+
+01 MENU-TITLE.
+   02 FILLER PIC X(19) VALUE 'MATH FUNCTIONS MENU'.
+
+01 MENU-OPT-1.
+   02 FILLER PIC X(21) VALUE '  1 - SQUARE ROOT'.
+
+01 MENU-OPT-2.
+   02 FILLER PIC X(21) VALUE '  2 - NTH ROOT'.
+
+01 MENU-OPT-9.
+   02 FILLER PIC X(21) VALUE '  9 - EXIT'.
+
+01 DEGREE-ENTER-VALUE.
+   02 FILLER PIC X(24) VALUE
+      'enter the root (2-99): '.
+
+01 BAD-DEGREE-MESS.
+   02 FILLER PIC X(29) VALUE
+      'ROOT MUST BE BETWEEN 2 AND 99'.
+
+01 MENU-PROMPT.
+   02 FILLER PIC X(17) VALUE
+      'ENTER CHOICE:    '.
+
+01 BAD-CHOICE-MESS.
+   02 FILLER PIC X(22) VALUE
+      'INVALID MENU SELECTION'.
+
+01 SQRT-ENTER-VALUE.
+   02 FILLER PIC X(15) VALUE
+      'enter a value: '.
+
+*>signed, nine-decimal to match num/Y (CALCLINK.CPY, PIC
+*>S9(11)V9(9)) - an unsigned field here would lose the sign off
+*>any negative value that ever made it through
+01 SQRT-PRINT-LINE.
+   02 FILLER PIC X VALUE SPACE.
+   02 OUT-num  PIC -(11)9.9(9).
+   02 FILLER PIC X(3) VALUE SPACES.
+   02 OUT-Y  PIC -(11)9.9(9).
+   02 FILLER PIC X(3) VALUE SPACES.
+*>iterations calculatorbaby's Newton loop actually used, for QA
+*>spot-checking
+   02 OUT-K PIC Z(04)9.
+
+01 SQRT-ERROR-MESS.
+   02 FILLER PIC X VALUE SPACE.
+   02 OT-num   PIC -(11)9.9(9).
+   02 FILLER PIC X(21) VALUE '        INVALID INPUT'.
+
+01 ABORT-MESS.
+   02 FILLER PIC X(17) VALUE
+      'Aborting Program.'.
+
+PROCEDURE DIVISION.
+    OPEN OUTPUT STANDARD-OUTPUT.
+    PERFORM READ-CONFIG.
+    WRITE OUT-LINE FROM MENU-TITLE.
+*>loops the menu until the operator picks EXIT
+    PERFORM SHOW-MENU UNTIL WS-CHOICE-QUIT.
+    WRITE OUT-LINE FROM ABORT-MESS.
+    CLOSE STANDARD-OUTPUT.
+    STOP RUN.
+
+*>displays the menu, reads a choice, and routes to the matching
+*>function - new functions just add another WHEN here
+SHOW-MENU.
+    WRITE OUT-LINE FROM MENU-OPT-1.
+    WRITE OUT-LINE FROM MENU-OPT-2.
+    WRITE OUT-LINE FROM MENU-OPT-9.
+    WRITE OUT-LINE FROM MENU-PROMPT.
+    ACCEPT WS-CHOICE.
+    EVALUATE TRUE
+        WHEN WS-CHOICE-SQRT
+             MOVE 2 TO ROOT-DEGREE
+             PERFORM ROOT-FUNCTION
+        WHEN WS-CHOICE-NTHROOT
+             WRITE OUT-LINE FROM DEGREE-ENTER-VALUE
+             ACCEPT ROOT-DEGREE
+             IF ROOT-DEGREE < 2 OR ROOT-DEGREE > 99
+                WRITE OUT-LINE FROM BAD-DEGREE-MESS
+             ELSE
+                PERFORM ROOT-FUNCTION
+             END-IF
+        WHEN WS-CHOICE-QUIT
+             CONTINUE
+        WHEN OTHER
+             WRITE OUT-LINE FROM BAD-CHOICE-MESS
+    END-EVALUATE.
+
+*>square root or nth root, both routed to the existing
+*>calculatorbaby subprogram - ROOT-DEGREE tells it which one
+ROOT-FUNCTION.
+    WRITE OUT-LINE FROM SQRT-ENTER-VALUE.
+    ACCEPT IN-num.
+    PERFORM VALIDATE-NUM.
+    IF WS-INVALID-INPUT
+       MOVE IN-num TO OT-num
+       WRITE OUT-LINE FROM SQRT-ERROR-MESS
+    ELSE
+       MOVE IN-num TO num
+       CALL "calculatorbaby" USING num, Y, ROOT-DEGREE,
+           CALC-TOLERANCE, CALC-MAX-ITER, CALC-ITER-COUNT
+       MOVE num TO OUT-num
+       MOVE Y TO OUT-Y
+       MOVE CALC-ITER-COUNT TO OUT-K
+       WRITE OUT-LINE FROM SQRT-PRINT-LINE
+    END-IF.
+
+*>flags non-numeric or zero/negative entries before ROOT-FUNCTION
+*>calls calculatorbaby - same pattern sqrtbaby.cob uses
+VALIDATE-NUM.
+    SET WS-VALID-INPUT TO TRUE.
+    IF IN-num-X(2:17) NOT NUMERIC
+       SET WS-INVALID-INPUT TO TRUE
+    ELSE
+       IF IN-num <= 0
+          SET WS-INVALID-INPUT TO TRUE
+       END-IF
+    END-IF.
+
+*>picks up an operator-supplied tolerance/iteration cap when the
+*>config file is present; otherwise calculatorbaby's own built-in
+*>defaults stand (CALC-TOLERANCE/CALC-MAX-ITER left at zero)
+READ-CONFIG.
+    OPEN INPUT CALC-CONFIG-FILE.
+    IF CFG-FILE-STATUS = '00'
+       READ CALC-CONFIG-FILE
+           AT END CONTINUE
+       END-READ
+       IF CFG-FILE-STATUS = '00'
+          MOVE CFG-TOLERANCE TO CALC-TOLERANCE
+          MOVE CFG-MAX-ITER  TO CALC-MAX-ITER
+       END-IF
+       CLOSE CALC-CONFIG-FILE
+    END-IF.
