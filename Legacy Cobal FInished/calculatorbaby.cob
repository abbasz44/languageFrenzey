@@ -4,34 +4,83 @@ PROGRAM-ID. calculatorbaby.
 DATA DIVISION.
 
 WORKING-STORAGE SECTION.
-77 DIFF   PIC 9(11)V9(6).
-77 K      PIC 9(11)V9(6).
-77 TEMP   PIC 9(11)V9(6).
-77 X      PIC 9(11)V9(6).
+77 DIFF   PIC S9(11)V9(9).
+*>tracks whether CALC's last iteration actually converged, so the
+*>VARYING loop below can stop as soon as it does instead of always
+*>running to CALC-MAX-ITER - CALC-ITER-COUNT (from CALCLINK.CPY)
+*>then reflects the iterations really used, for QA logging downstream
+77 WS-CONVERGED-SW PIC X(01) VALUE 'N'.
+   88 WS-CONVERGED            VALUE 'Y'.
+*>left unsigned on purpose - the convergence check below compares
+*>TEMP/(Y+X) against DIFF assuming a non-negative difference, and an
+*>unsigned COMPUTE target stores the absolute value of a negative
+*>result rather than the signed value, which is exactly what that
+*>check needs regardless of whether X is approaching Y from above
+*>or below
+77 TEMP   PIC 9(11)V9(9).
+77 X      PIC S9(11)V9(9).
 
-*>link x and num
+*>ROOT-DEGREE less 1, worked out once per iteration so CALC's
+*>exponent is a plain data item - this compiler mishandles a
+*>parenthesized expression used directly as an exponent
+77 DEGREE-LESS-1  PIC 9(02).
+*>X to the DEGREE-LESS-1 power, worked out on its own line for the
+*>same reason - folding it into the Y COMPUTE below lost precision
+77 X-TO-THE-POWER PIC S9(11)V9(9).
+
+*>link x and num - shared with every caller via CALCLINK.CPY
 LINKAGE SECTION.
-77 num   PIC 9(11)V9(6). 
-77 Y     PIC 9(11)V9(6).
+COPY "calclink.cpy".
 
 *> links external function too code
-PROCEDURE DIVISION USING num, Y.
+PROCEDURE DIVISION USING num, Y, ROOT-DEGREE, CALC-TOLERANCE,
+    CALC-MAX-ITER, CALC-ITER-COUNT.
 
 *>accuracy checks accuracy that doesn't Reach error
-accuracy. 
-    
-    COMPUTE X = num/2.
-    MOVE 0.000001 TO DIFF.
-    PERFORM calc 
-        VARYING K FROM 1 BY 1 
-        UNTIL K > 1000.
-
-*> Computes the equation
-calc. 
-    COMPUTE Y = 0.5 * (X + num / X).
+*>num must be greater than zero or X/num divides by zero below -
+*>SQRTBABY got this same guard once it started reading unattended
+*>batch input, and calculatorbaby needs it for the same reason now
+*>that SQRTBABYEX can be fed a transaction file too
+*>ROOT-DEGREE 0 means "not set" - default it to 2 (square root) so
+*>a caller that hasn't been updated for the newer nth-root LINKAGE
+*>still gets its old square-root behavior. CALC-TOLERANCE/
+*>CALC-MAX-ITER 0 the same way - a caller that never read CALCCFG
+*>still gets the old hardcoded 0.000001/1000 pair
+accuracy.
+    IF ROOT-DEGREE = 0
+       MOVE 2 TO ROOT-DEGREE
+    END-IF.
+    IF CALC-TOLERANCE = 0
+       MOVE 0.000001 TO CALC-TOLERANCE
+    END-IF.
+    IF CALC-MAX-ITER = 0
+       MOVE 1000 TO CALC-MAX-ITER
+    END-IF.
+    IF num > 0
+       COMPUTE X = num / ROOT-DEGREE
+       MOVE CALC-TOLERANCE TO DIFF
+       MOVE 'N' TO WS-CONVERGED-SW
+       PERFORM calc
+           VARYING CALC-ITER-COUNT FROM 1 BY 1
+           UNTIL CALC-ITER-COUNT > CALC-MAX-ITER OR WS-CONVERGED
+    ELSE
+       MOVE 0 TO Y
+       MOVE 0 TO CALC-ITER-COUNT
+    END-IF.
+    GOBACK.
+
+*>Newton's method generalized to X**ROOT-DEGREE = num, which is
+*>exactly the old square-root formula when ROOT-DEGREE is 2
+calc.
+    COMPUTE DEGREE-LESS-1 = ROOT-DEGREE - 1.
+    COMPUTE X-TO-THE-POWER = X ** DEGREE-LESS-1.
+    COMPUTE Y = (DEGREE-LESS-1 * X
+               + num / X-TO-THE-POWER) / ROOT-DEGREE.
     COMPUTE TEMP = Y - X.
        IF TEMP / (Y+X) > DIFF
           MOVE Y TO X
+       ELSE
+          SET WS-CONVERGED TO TRUE
           END-IF.
-               
+
 
