@@ -4,27 +4,167 @@ PROGRAM-ID. sqrtbaby.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+*>the square-root report now lands on a real disk file so it can be
+*>archived and re-printed instead of disappearing with the session
+SELECT STANDARD-OUTPUT ASSIGN TO "SQRTRPT"
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS RPT-FILE-STATUS.
+*>operator prompts stay on the terminal, separate from the report
+SELECT CONSOLE-OUT ASSIGN TO DISPLAY.
+*>batch transaction file - a day's stack of NUM values, one per
+*>record, so SQRTBABY can be fed instead of keyed in one at a time
+SELECT TRAN-FILE ASSIGN TO "SQRTIN"
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS TRAN-FILE-STATUS.
+*>optional tolerance/iteration-cap override for the Newton loop
+SELECT CALC-CONFIG-FILE ASSIGN TO "CALCCFG"
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS CFG-FILE-STATUS.
+*>persistent audit trail of every value processed, appended run
+*>over run so old results can still be answered for after the fact
+SELECT AUDIT-LOG-FILE ASSIGN TO "SQRTLOG"
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS LOG-FILE-STATUS.
+*>restart checkpoint for the batch transaction file - lets a rerun
+*>after an abend skip back over records this run already finished
+SELECT CHECKPOINT-FILE ASSIGN TO "SQRTCKPT"
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS CKPT-FILE-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD STANDARD-OUTPUT.
-  01 out-line pic X(80).
+*>widened from X(80) to a standard 132-column print width to make
+*>room for the end-of-run trailer line alongside the existing detail
+*>and header lines
+  01 out-line pic X(132).
+
+FD CONSOLE-OUT.
+  01 console-line pic X(80).
+
+FD TRAN-FILE.
+    COPY "tranrec.cpy".
+
+FD CALC-CONFIG-FILE.
+    COPY "cfgrec.cpy".
+
+FD AUDIT-LOG-FILE.
+  01 audit-log-line pic X(80).
+
+FD CHECKPOINT-FILE.
+    COPY "ckptrec.cpy".
 
 *>initialize variable
 WORKING-STORAGE SECTION.
-77 DIFF    PIC 9(11)V9(6).
-77 num     PIC 9(11)V9(6).
-77 IN-num  PIC S9(11)V9(6) SIGN LEADING SEPARATE.
+*>widened to 9 decimals and signed so the extended-precision report
+*>format below can show real digits beyond the old six-decimal cap,
+*>and can show a negative result instead of always printing unsigned
+77 DIFF    PIC S9(11)V9(9).
+77 num     PIC S9(11)V9(9).
+77 IN-num  PIC S9(11)V9(9) SIGN LEADING SEPARATE.
+77 IN-num-X REDEFINES IN-num PIC X(21).
 77 K       PIC 9(11)V9(6).
-77 X       PIC 9(11)V9(6).
-77 Y       PIC 9(11)V9(6).
-77 TEMP     PIC 9(11)V9(6).
+77 X       PIC S9(11)V9(9).
+77 Y       PIC S9(11)V9(9).
+*>left unsigned on purpose - the convergence check below compares
+*>TEMP/(Y+X) against DIFF assuming a non-negative difference, and an
+*>unsigned COMPUTE target stores the absolute value of a negative
+*>result rather than the signed value, which is exactly what that
+*>check needs regardless of whether X is approaching Y from above
+*>or below
+77 TEMP     PIC 9(11)V9(9).
+
+*>invalid-input detection - non-numeric or zero/negative entries
+*>are reported on ERROR-MESS instead of being run through ACCURACY
+77 WS-VALID-SW      PIC X(01) VALUE 'Y'.
+   88 WS-VALID-INPUT           VALUE 'Y'.
+   88 WS-INVALID-INPUT         VALUE 'N'.
+
+*>one line per NUM processed, appended to SQRTLOG - built up here
+*>in WORKING-STORAGE and moved onto AUDIT-LOG-FILE's plain record
+*>a WRITE straight off the FD record leaves its FILLERs at binary
+*>zero instead of the VALUE SPACE below, which LINE SEQUENTIAL
+*>rejects, so this follows the same FD/WORKING-STORAGE split as
+*>OUT-LINE and PRINT-LINE
+COPY "logrec.cpy".
+
+*>stops the Newton loop as soon as it converges, rather than
+*>always burning the full iteration cap, so K reflects real work
+77 WS-CONVERGED-SW  PIC X(01) VALUE 'N'.
+   88 WS-CONVERGED             VALUE 'Y'.
+
+*>batch-mode switches
+77 TRAN-FILE-STATUS  PIC X(02) VALUE SPACES.
+77 RPT-FILE-STATUS   PIC X(02) VALUE SPACES.
+77 CFG-FILE-STATUS   PIC X(02) VALUE SPACES.
+77 LOG-FILE-STATUS   PIC X(02) VALUE SPACES.
+77 CKPT-FILE-STATUS  PIC X(02) VALUE SPACES.
+77 WS-RUN-TIME       PIC 9(8) VALUE ZEROES.
+
+*>restart checkpoint - SQRTCKPT is rewritten every WS-CKPT-INTERVAL
+*>records so a rerun can skip back over records already finished
+*>instead of reprocessing a long file from the top; cleared back to
+*>zero once a batch run reaches end of file cleanly
+77 WS-CKPT-INTERVAL  PIC 9(5)  VALUE 00100.
+77 WS-RESTART-COUNT  PIC 9(7)  VALUE 0.
+77 WS-SKIP-COUNT     PIC 9(7)  VALUE 0.
+77 WS-TOTAL-COUNT    PIC 9(7)  VALUE 0.
+77 WS-CKPT-QUOT      PIC 9(7)  VALUE 0.
+77 WS-CKPT-REM       PIC 9(5)  VALUE 0.
+
+*>Newton-loop tolerance and iteration cap - defaulted here, and
+*>overridden from CALCCFG when that config file is present
+77 WS-DIFF      PIC 9(11)V9(6) VALUE 0.000001.
+77 WS-MAX-ITER  PIC 9(5)       VALUE 01000.
+77 WS-EOF-SW         PIC X(01) VALUE 'N'.
+   88 TRAN-EOF                VALUE 'Y'.
+77 WS-MODE-SW        PIC X(01) VALUE 'N'.
+   88 WS-BATCH-MODE           VALUE 'Y'.
+   88 WS-INTERACTIVE-MODE     VALUE 'N'.
+
+*>distinct quit command for the interactive ENTER-VALUE prompt - an
+*>operator entering this exact value ends the session, so an
+*>ordinary negative number (out of range for a square root) is free
+*>to fall through to VALIDATE-NUM and come back as its own INVALID
+*>INPUT line instead of being mistaken for a request to quit
+77 WS-QUIT-VALUE     PIC S9(11)V9(9) VALUE -999999999.
+
+*>switches the report to the extended-precision, signed PRINT-LINE
+*>variant for the handful of high-precision runs that need more than
+*>six decimals or a signed result - off unless CALCCFG turns it on
+77 WS-EXT-PRECISION-SW  PIC X(01) VALUE 'N'.
+   88 WS-EXT-PRECISION-ON        VALUE 'Y'.
+
+*>report run-date and page-break control
+77 WS-RUN-DATE        PIC 9(8) VALUE ZEROES.
+77 WS-PAGE-NO         PIC 9(4) VALUE 1.
+77 WS-LINE-CT         PIC 9(3) VALUE 0.
+77 WS-LINES-PER-PAGE  PIC 9(3) VALUE 060.
 
-*> user information set 
+*>end-of-run batch summary - record count and NUM/Y ranges so a
+*>day's output can be sanity-checked without eyeballing every row
+77 WS-REC-COUNT    PIC 9(7)          VALUE 0.
+77 WS-VALID-COUNT  PIC 9(7)          VALUE 0.
+*>widened alongside num/IN-num so the trailer doesn't quietly
+*>truncate three decimal digits of precision off figures that came
+*>in signed and nine-decimal
+77 WS-NUM-MIN      PIC S9(11)V9(9)   VALUE 0.
+77 WS-NUM-MAX      PIC S9(11)V9(9)   VALUE 0.
+77 WS-Y-TOTAL      PIC S9(15)V9(9)   VALUE 0.
+77 WS-Y-AVG        PIC S9(11)V9(9)   VALUE 0.
+77 WS-FIRST-REC-SW PIC X(01)         VALUE 'Y'.
+   88 WS-FIRST-REC                   VALUE 'Y'.
+
+*> user information set
 01 TITLE-LINE.
    02 FILLER PIC X(9) VALUE SPACES.
    02 FILLER PIC X(26) VALUE 'SQUARE ROOT APPROXIMATIONS'.
+   02 FILLER PIC X(4) VALUE SPACES.
+   02 FILLER PIC X(5) VALUE 'DATE '.
+   02 TL-RUN-DATE PIC 9999/99/99.
+   02 FILLER PIC X(4) VALUE SPACES.
+   02 FILLER PIC X(5) VALUE 'PAGE '.
+   02 TL-PAGE-NO  PIC ZZZ9.
 
 01 UNDER-LINE.
    02 FILLER PIC X(44) VALUE 
@@ -35,30 +175,79 @@ WORKING-STORAGE SECTION.
    02 FILLER PIC X(6) VALUE 'NUMBER'.
    02 FILLER PIC X(15) VALUE SPACES.
    02 FILLER PIC X(11) VALUE 'SQUARE ROOT'.
+   02 FILLER PIC X(6) VALUE SPACES.
+   02 FILLER PIC X(4) VALUE 'ITER'.
 
 01 UNDERLINE-2.
    02 FILLER PIC X(20) VALUE ' -------------------'.
    02 FILLER PIC X(5) VALUE SPACES.
    02 FILLER PIC X(19) VALUE '------------------'.
+   02 FILLER PIC X(3) VALUE SPACES.
+   02 FILLER PIC X(4) VALUE '----'.
 
 01 PRINT-LINE.
    02 FILLER PIC X VALUE SPACE.
    02 OUT-num  PIC Z(11)9.9(6).
    02 FILLER PIC X(5) VALUE SPACES.
    02 OUT-Y  PIC Z(11)9.9(6).
+   02 FILLER PIC X(3) VALUE SPACES.
+   02 OUT-K   PIC Z(04)9.
+
+*>extended-precision, signed column headers - lined up over the
+*>wider OUT-num-EXT/OUT-Y-EXT fields in PRINT-LINE-EXT below
+01 COL-HEADS-EXT.
+   02 FILLER PIC X(8) VALUE SPACES.
+   02 FILLER PIC X(6) VALUE 'NUMBER'.
+   02 FILLER PIC X(18) VALUE SPACES.
+   02 FILLER PIC X(11) VALUE 'SQUARE ROOT'.
+   02 FILLER PIC X(9) VALUE SPACES.
+   02 FILLER PIC X(4) VALUE 'ITER'.
+
+01 UNDERLINE-2-EXT.
+   02 FILLER PIC X(23) VALUE
+      ' ----------------------'.
+   02 FILLER PIC X(5) VALUE SPACES.
+   02 FILLER PIC X(22) VALUE
+      '---------------------'.
+   02 FILLER PIC X(3) VALUE SPACES.
+   02 FILLER PIC X(4) VALUE '----'.
+
+*>extended-precision, signed variant of PRINT-LINE - nine decimal
+*>places instead of six, and a floating minus sign instead of the
+*>unsigned zero-suppression above, for the shop's high-precision
+*>scientific runs where the default report isn't precise enough
+01 PRINT-LINE-EXT.
+   02 FILLER PIC X VALUE SPACE.
+   02 OUT-num-EXT  PIC -(11)9.9(9).
+   02 FILLER PIC X(5) VALUE SPACES.
+   02 OUT-Y-EXT    PIC -(11)9.9(9).
+   02 FILLER PIC X(3) VALUE SPACES.
+   02 OUT-K-EXT    PIC Z(04)9.
+
+*>end-of-run trailer for a batch submission - count processed plus
+*>the smallest/largest NUM and average OUT-Y seen in this run
+01 TRAILER-LINE.
+   02 FILLER PIC X(9) VALUE 'PROCESSED'.
+   02 TR-COUNT   PIC ZZZZZZ9.
+   02 FILLER PIC X(9) VALUE '  MIN NUM'.
+   02 TR-MIN     PIC -(11)9.9(9).
+   02 FILLER PIC X(9) VALUE '  MAX NUM'.
+   02 TR-MAX     PIC -(11)9.9(9).
+   02 FILLER PIC X(9) VALUE '   AVG Y'.
+   02 TR-AVG     PIC -(11)9.9(9).
 
 01 ERROR-MESS.
    02 FILLER PIC X VALUE SPACE.
-   02 OT-num   PIC -(11)9.9(6).
+   02 OT-num   PIC -(11)9.9(9).
    02 FILLER PIC X(21) VALUE '        INVALID INPUT'.
 
 01 ENTER-VALUE.
-  02 FILLER PIC X(15) VALUE 
-       'enter a value: '.
+  02 FILLER PIC X(40) VALUE
+       'enter a value (-999999999 to quit): '.
 
 01 ABORT-MESS.
-   02 FILLER PIC X(22) VALUE
-      'negitve number to exit'.
+   02 FILLER PIC X(40) VALUE
+      'enter -999999999 at any prompt to quit'.
 01 ABORT.
   02 FILLER PIC X(17) VALUE
      'Aborting Program.'.
@@ -67,45 +256,301 @@ WORKING-STORAGE SECTION.
 *>then the code will check if it is a negitave number or not th go through the formula
 PROCEDURE DIVISION.
     OPEN OUTPUT STANDARD-OUTPUT.
+    OPEN OUTPUT CONSOLE-OUT.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    PERFORM READ-CONFIG.
+    PERFORM OPEN-AUDIT-LOG.
 INFORM.
-    WRITE OUT-LINE FROM TITLE-LINE.
-    WRITE OUT-LINE FROM ABORT-MESS.
-    WRITE OUT-LINE FROM UNDER-LINE.
+    WRITE CONSOLE-LINE FROM ABORT-MESS.
+    PERFORM WRITE-REPORT-HEADERS.
+*>if a batch transaction file is present, run every record on this
+*>one submission instead of prompting a person at the terminal
+    OPEN INPUT TRAN-FILE.
+    IF TRAN-FILE-STATUS = '00'
+       SET WS-BATCH-MODE TO TRUE
+       PERFORM READ-CHECKPOINT
+       PERFORM SKIP-TO-RESTART-POINT
+       PERFORM READ-TRAN-RECORD
+       PERFORM PROCESS-TRAN-RECORD THRU PROCESS-TRAN-RECORD-EXIT
+           UNTIL TRAN-EOF
+       PERFORM WRITE-REPORT-TRAILER
+       PERFORM CLEAR-CHECKPOINT
+       CLOSE TRAN-FILE
+       GO TO FINISH
+    END-IF.
+    SET WS-INTERACTIVE-MODE TO TRUE.
 *>checks if the number inputed is positive or negitive
 
-    PERFORM USER-INPUT THRU DISPLAY-OUT UNTIL IN-num < 0.
+    PERFORM USER-INPUT THRU DISPLAY-OUT UNTIL IN-num = WS-QUIT-VALUE.
     USER-INPUT.
-       WRITE OUT-LINE FROM ENTER-VALUE. 
+       WRITE CONSOLE-LINE FROM ENTER-VALUE.
        ACCEPT IN-num
-    IF IN-num < 0
+    IF IN-num = WS-QUIT-VALUE
        PERFORM finish
            END-IF.
            MOVE IN-num TO num.
-      
+           PERFORM VALIDATE-NUM.
+
 *>accuracy checks accuracy that doesn't Reach error
-accuracy. 
-    
-    COMPUTE X = num/2.
-    MOVE 0.000001 TO DIFF.
-    PERFORM calc 
-        VARYING K FROM 1 BY 1 
-        UNTIL K > 1000.
-
-*> Computes the equation
-calc. 
+*>num must be greater than zero or X/num divides by zero below
+accuracy.
+    IF num > 0
+       COMPUTE X = num/2
+       MOVE WS-DIFF TO DIFF
+       MOVE 'N' TO WS-CONVERGED-SW
+       PERFORM calc
+           VARYING K FROM 1 BY 1
+           UNTIL K > WS-MAX-ITER OR WS-CONVERGED
+    ELSE
+       SET WS-INVALID-INPUT TO TRUE
+       MOVE 0 TO Y
+    END-IF.
+
+DISPLAY-OUT.
+    PERFORM CHECK-PAGE-BREAK.
+    IF WS-INVALID-INPUT
+       MOVE IN-num TO OT-num
+       WRITE OUT-LINE FROM ERROR-MESS
+    ELSE
+       IF WS-EXT-PRECISION-ON
+          MOVE num TO OUT-num-EXT
+          MOVE Y   TO OUT-Y-EXT
+          MOVE K   TO OUT-K-EXT
+          WRITE OUT-LINE FROM PRINT-LINE-EXT
+       ELSE
+          WRITE OUT-LINE FROM PRINT-LINE
+       END-IF
+    END-IF.
+*>a failed WRITE here would otherwise drop this record from the
+*>report with no trace - abend instead of finishing clean over a
+*>report that silently lost a line
+    IF RPT-FILE-STATUS NOT = '00'
+       DISPLAY 'SQRTRPT WRITE FAILED, STATUS ' RPT-FILE-STATUS
+       GO TO FINISH
+    END-IF.
+    ADD 1 TO WS-LINE-CT.
+    PERFORM WRITE-AUDIT-LOG.
+
+*>flags non-numeric or zero/negative entries before ACCURACY runs
+VALIDATE-NUM.
+    SET WS-VALID-INPUT TO TRUE.
+    IF IN-num-X(2:20) NOT NUMERIC
+       SET WS-INVALID-INPUT TO TRUE
+    ELSE
+       IF IN-num <= 0
+          SET WS-INVALID-INPUT TO TRUE
+       END-IF
+    END-IF.
+
+*>reads the next NUM value off the batch transaction file
+READ-TRAN-RECORD.
+    READ TRAN-FILE
+        AT END SET TRAN-EOF TO TRUE
+    END-READ.
+
+*>runs one transaction record through the existing accuracy/calc
+*>logic and prints it, then primes the next record
+PROCESS-TRAN-RECORD.
+    MOVE TRAN-NUM TO IN-num.
+    MOVE TRAN-NUM TO num.
+    PERFORM VALIDATE-NUM.
+    PERFORM accuracy.
+    MOVE num TO OUT-num.
+    MOVE Y TO OUT-Y.
+    PERFORM DISPLAY-OUT.
+    PERFORM ACCUMULATE-STATS.
+    PERFORM CHECK-CHECKPOINT.
+PROCESS-TRAN-RECORD-EXIT.
+    PERFORM READ-TRAN-RECORD.
+
+*>Computes the equation - only ever reached via accuracy's own
+*>PERFORM calc VARYING above, never by fall-through, so it is kept
+*>physically outside both the USER-INPUT THRU DISPLAY-OUT and the
+*>PROCESS-TRAN-RECORD THRU PROCESS-TRAN-RECORD-EXIT ranges; sitting
+*>between accuracy and DISPLAY-OUT used to mean interactive mode's
+*>ranged PERFORM ran this one extra, uncounted time every record
+calc.
     COMPUTE Y = 0.5 * (X + num / X).
     COMPUTE TEMP = Y - X.
        IF TEMP / (Y+X) > DIFF
           MOVE Y TO X
+       ELSE
+          SET WS-CONVERGED TO TRUE
           END-IF.
-               MOVE num TO OUT-num. 
+               MOVE num TO OUT-num.
                MOVE Y TO OUT-Y.
-             
-DISPLAY-OUT.
-    WRITE OUT-LINE FROM COL-HEADS.
-    WRITE OUT-LINE FROM PRINT-LINE.
+               MOVE K TO OUT-K.
+
+*>rolls this record's NUM/Y into the end-of-run trailer totals
+ACCUMULATE-STATS.
+    ADD 1 TO WS-REC-COUNT.
+    IF WS-FIRST-REC
+       MOVE IN-num TO WS-NUM-MIN
+       MOVE IN-num TO WS-NUM-MAX
+       MOVE 'N' TO WS-FIRST-REC-SW
+    ELSE
+       IF IN-num < WS-NUM-MIN
+          MOVE IN-num TO WS-NUM-MIN
+       END-IF
+       IF IN-num > WS-NUM-MAX
+          MOVE IN-num TO WS-NUM-MAX
+       END-IF
+    END-IF.
+    IF WS-VALID-INPUT
+       ADD 1 TO WS-VALID-COUNT
+       ADD Y TO WS-Y-TOTAL
+    END-IF.
+
+*>picks up an operator-supplied tolerance/iteration cap when the
+*>config file is present; otherwise the defaults above stand
+READ-CONFIG.
+    OPEN INPUT CALC-CONFIG-FILE.
+    IF CFG-FILE-STATUS = '00'
+       READ CALC-CONFIG-FILE
+           AT END CONTINUE
+       END-READ
+       IF CFG-FILE-STATUS = '00'
+          MOVE CFG-TOLERANCE     TO WS-DIFF
+          MOVE CFG-MAX-ITER      TO WS-MAX-ITER
+          MOVE CFG-EXT-PRECISION TO WS-EXT-PRECISION-SW
+       END-IF
+       CLOSE CALC-CONFIG-FILE
+    END-IF.
+*>a CALCCFG record carrying a zero iteration cap would otherwise
+*>stop the Newton loop before it ever runs, leaving Y/OUT-K at
+*>whatever WORKING-STORAGE held - same zero-floor calculatorbaby's
+*>own LINKAGE parameters already get
+    IF WS-MAX-ITER = 0
+       MOVE 01000 TO WS-MAX-ITER
+    END-IF.
+
+*>picks up the last checkpoint left by an earlier, interrupted run
+*>of this same transaction file; no SQRTCKPT (or a zero count in it)
+*>means starting from the first record, same as always
+READ-CHECKPOINT.
+    MOVE 0 TO WS-RESTART-COUNT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF CKPT-FILE-STATUS = '00'
+       READ CHECKPOINT-FILE
+           AT END CONTINUE
+       END-READ
+       IF CKPT-FILE-STATUS = '00'
+          MOVE CKPT-REC-COUNT TO WS-RESTART-COUNT
+       END-IF
+       CLOSE CHECKPOINT-FILE
+    END-IF.
+
+*>re-reads and discards the records a prior run already finished,
+*>so the main processing loop below picks up right after them
+SKIP-TO-RESTART-POINT.
+    MOVE 0 TO WS-SKIP-COUNT.
+    PERFORM SKIP-ONE-TRAN-RECORD
+        UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT OR TRAN-EOF.
+
+SKIP-ONE-TRAN-RECORD.
+    PERFORM READ-TRAN-RECORD.
+    ADD 1 TO WS-SKIP-COUNT.
+
+*>every WS-CKPT-INTERVAL records, drops a fresh checkpoint marking
+*>how many records (counting any skipped on this restart) are now
+*>safely processed, so a later abend loses at most one interval
+CHECK-CHECKPOINT.
+    COMPUTE WS-TOTAL-COUNT = WS-RESTART-COUNT + WS-REC-COUNT.
+    DIVIDE WS-TOTAL-COUNT BY WS-CKPT-INTERVAL
+        GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+    IF WS-CKPT-REM = 0
+       PERFORM WRITE-CHECKPOINT
+    END-IF.
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE WS-TOTAL-COUNT TO CKPT-REC-COUNT.
+    WRITE CHECKPOINT-REC.
+    CLOSE CHECKPOINT-FILE.
+
+*>a clean end-of-file finish means the whole transaction file is
+*>done - reset SQRTCKPT to zero so the next run starts fresh instead
+*>of skipping records that no longer exist in a brand new SQRTIN
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE 0 TO CKPT-REC-COUNT.
+    WRITE CHECKPOINT-REC.
+    CLOSE CHECKPOINT-FILE.
+
+*>opens the audit log for append, creating it on the very first run
+OPEN-AUDIT-LOG.
+    OPEN EXTEND AUDIT-LOG-FILE.
+    IF LOG-FILE-STATUS = '35'
+       OPEN OUTPUT AUDIT-LOG-FILE
+    END-IF.
+
+*>appends one line to the audit log for every value processed,
+*>valid or not, so old runs can be answered for after the fact
+WRITE-AUDIT-LOG.
+    MOVE WS-RUN-DATE TO LOG-DATE.
+    MOVE WS-RUN-TIME TO LOG-TIME.
+    MOVE 'SQRTBABY'  TO LOG-PROGRAM.
+    MOVE IN-num      TO LOG-NUM.
+    MOVE Y           TO LOG-Y.
+    WRITE AUDIT-LOG-LINE FROM AUDIT-LOG-REC.
+*>a failed WRITE here would otherwise drop this record from the
+*>audit trail with no trace - abend instead of finishing clean
+*>over a log that silently lost a line
+    IF LOG-FILE-STATUS NOT = '00'
+       DISPLAY 'SQRTLOG WRITE FAILED, STATUS ' LOG-FILE-STATUS
+       GO TO FINISH
+    END-IF.
+
+*>writes the title/column headers at the top of a new report page
+WRITE-REPORT-HEADERS.
+    MOVE WS-RUN-DATE TO TL-RUN-DATE.
+    MOVE WS-PAGE-NO  TO TL-PAGE-NO.
+    WRITE OUT-LINE FROM TITLE-LINE.
+    WRITE OUT-LINE FROM UNDER-LINE.
+    IF WS-EXT-PRECISION-ON
+       WRITE OUT-LINE FROM COL-HEADS-EXT
+       WRITE OUT-LINE FROM UNDERLINE-2-EXT
+    ELSE
+       WRITE OUT-LINE FROM COL-HEADS
+       WRITE OUT-LINE FROM UNDERLINE-2
+    END-IF.
+    MOVE 0 TO WS-LINE-CT.
+
+*>writes the batch summary trailer after the last PRINT-LINE, so a
+*>day's output can be sanity-checked at a glance
+WRITE-REPORT-TRAILER.
+    MOVE WS-REC-COUNT TO TR-COUNT.
+    MOVE WS-NUM-MIN TO TR-MIN.
+    MOVE WS-NUM-MAX TO TR-MAX.
+    IF WS-VALID-COUNT > 0
+       COMPUTE WS-Y-AVG = WS-Y-TOTAL / WS-VALID-COUNT
+    ELSE
+       MOVE 0 TO WS-Y-AVG
+    END-IF.
+    MOVE WS-Y-AVG TO TR-AVG.
+    PERFORM CHECK-PAGE-BREAK.
+    IF WS-EXT-PRECISION-ON
+       WRITE OUT-LINE FROM UNDERLINE-2-EXT
+    ELSE
+       WRITE OUT-LINE FROM UNDERLINE-2
+    END-IF.
+    WRITE OUT-LINE FROM TRAILER-LINE.
+    ADD 2 TO WS-LINE-CT.
+
+*>starts a new report page once the current one fills up
+CHECK-PAGE-BREAK.
+    IF WS-LINE-CT >= WS-LINES-PER-PAGE
+       ADD 1 TO WS-PAGE-NO
+       PERFORM WRITE-REPORT-HEADERS
+    END-IF.
+
 FINISH.
 
-WRITE OUT-LINE FROM ABORT. 
-    
-STOP RUN.
\ No newline at end of file
+WRITE CONSOLE-LINE FROM ABORT.
+CLOSE STANDARD-OUTPUT.
+CLOSE CONSOLE-OUT.
+CLOSE AUDIT-LOG-FILE.
+
+STOP RUN.
+
