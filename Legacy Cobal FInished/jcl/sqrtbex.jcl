@@ -0,0 +1,25 @@
+//SQRTBEX  JOB (ACCTNO),'SQRT BATCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*-------------------------------------------------------------
+//* RUNS SQRTBABYEX (WHICH CALLS CALCULATORBABY) UNATTENDED
+//* AGAINST A DAY'S SQRTIN TRANSACTION FILE.  SQRTBABYEX FALLS
+//* BACK TO THE INTERACTIVE ENTER-VALUE PROMPT WHEN SQRTIN CAN'T
+//* BE OPENED, SO THIS STEP JUST HAS TO SUPPLY THAT DD FOR THE
+//* SCHEDULER RUN TO GO STRAIGHT THROUGH THE BATCH PATH.
+//* SQRTRPT/SQRTLOG/SQRTCKPT ARE ALSO OPENED UNCONDITIONALLY -
+//* WITHOUT THEM A SCHEDULER RUN HAS NO ONE PRESENT TO SUPPLY A
+//* MISSING DD, SO THEY ARE ALLOCATED HERE EVEN THOUGH CALCCFG IS
+//* LEFT OUT (THAT OPEN IS STATUS-CHECKED AND OPTIONAL).
+//*-------------------------------------------------------------
+//RUNSTEP  EXEC PGM=SQRTBABYEX
+//STEPLIB  DD  DSN=PROD.SQRTBEX.LOADLIB,DISP=SHR
+//SQRTIN   DD  DSN=PROD.SQRTBEX.TRANFILE,DISP=SHR
+//SQRTRPT  DD  DSN=PROD.SQRTBEX.RPTFILE,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SQRTLOG  DD  DSN=PROD.SQRTBEX.LOGFILE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SQRTCKPT DD  DSN=PROD.SQRTBEX.CKPTFILE,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//SYSUDUMP DD  SYSOUT=*
+//
