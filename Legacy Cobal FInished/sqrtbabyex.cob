@@ -4,23 +4,123 @@ PROGRAM-ID. sqrtbabyex.
 ENVIRONMENT DIVISION.
 INPUT-OUTPUT SECTION.
 FILE-CONTROL.
-SELECT STANDARD-OUTPUT ASSIGN TO DISPLAY.
+*>the square-root report now lands on a real disk file so it can be
+*>archived and re-printed instead of disappearing with the session
+*>- same SQRTRPT convention SQRTBABY already uses, needed here too
+*>now that this program can run unattended off a batch job
+SELECT STANDARD-OUTPUT ASSIGN TO "SQRTRPT"
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS RPT-FILE-STATUS.
+*>operator prompts stay on the terminal, separate from the report
+SELECT CONSOLE-OUT ASSIGN TO DISPLAY.
+*>batch transaction file - same SQRTIN stack SQRTBABY reads, so a
+*>day's numbers can be run unattended instead of keyed in one at a
+*>time at the ENTER-VALUE prompt
+SELECT TRAN-FILE ASSIGN TO "SQRTIN"
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS TRAN-FILE-STATUS.
+*>restart checkpoint for the batch transaction file - lets a rerun
+*>after an abend skip back over records this run already finished
+SELECT CHECKPOINT-FILE ASSIGN TO "SQRTCKPT"
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS CKPT-FILE-STATUS.
+*>optional tolerance/iteration-cap override for calculatorbaby's
+*>Newton loop - same CALCCFG convention SQRTBABY already reads
+SELECT CALC-CONFIG-FILE ASSIGN TO "CALCCFG"
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS CFG-FILE-STATUS.
+*>persistent audit trail of every value processed, appended run
+*>over run so old results can still be answered for after the fact
+*>- same SQRTLOG SQRTBABY already keeps
+SELECT AUDIT-LOG-FILE ASSIGN TO "SQRTLOG"
+    ORGANIZATION LINE SEQUENTIAL
+    FILE STATUS IS LOG-FILE-STATUS.
 
 DATA DIVISION.
 FILE SECTION.
 FD STANDARD-OUTPUT.
   01 out-line pic X(80).
 
-*>intialize variables 
+FD CONSOLE-OUT.
+  01 console-line pic X(80).
+
+FD TRAN-FILE.
+    COPY "tranrec.cpy".
+
+FD CHECKPOINT-FILE.
+    COPY "ckptrec.cpy".
+
+FD CALC-CONFIG-FILE.
+    COPY "cfgrec.cpy".
+
+FD AUDIT-LOG-FILE.
+  01 audit-log-line pic X(80).
+
+*>intialize variables
 WORKING-STORAGE SECTION.
-77 num     PIC 9(11)V9(6).
+*>num and Y come from CALCLINK.CPY, shared with calculatorbaby's
+*>own LINKAGE SECTION so the CALL parameters can't drift apart
+COPY "calclink.cpy".
 77 IN-num  PIC S9(11)V9(6) SIGN LEADING SEPARATE.
-77 Y       PIC 9(11)V9(6).
 
-*>user information set 
+*>distinct quit command for the interactive ENTER-VALUE prompt - same
+*>sentinel SQRTBABY uses, so an ordinary negative number is free to
+*>come back flagged as its own invalid entry instead of ending the
+*>session
+77 WS-QUIT-VALUE  PIC S9(11)V9(6) VALUE -999999999.
+
+*>invalid-input detection for the interactive prompt - a negative
+*>entry (other than the quit sentinel above) is no longer usable as
+*>a square-root input, so it is reported on ERROR-MESS instead of
+*>being run through calculatorbaby
+77 WS-VALID-SW      PIC X(01) VALUE 'Y'.
+   88 WS-VALID-INPUT           VALUE 'Y'.
+   88 WS-INVALID-INPUT         VALUE 'N'.
+
+*>one line per NUM processed, appended to SQRTLOG - built up here
+*>in WORKING-STORAGE and moved onto AUDIT-LOG-FILE's plain record,
+*>same FD/WORKING-STORAGE split SQRTBABY uses for its own audit log
+COPY "logrec.cpy".
+77 WS-RUN-DATE       PIC 9(8) VALUE ZEROES.
+77 WS-RUN-TIME       PIC 9(8) VALUE ZEROES.
+
+*>report run-date and page-break control - same SQRTBABY convention,
+*>needed here too now that this report lands on real disk (SQRTRPT)
+*>instead of the console
+77 WS-PAGE-NO        PIC 9(4) VALUE 1.
+77 WS-LINE-CT        PIC 9(3) VALUE 0.
+77 WS-LINES-PER-PAGE  PIC 9(3) VALUE 060.
+
+*>batch-mode switches, same pattern as SQRTBABY
+77 TRAN-FILE-STATUS  PIC X(02) VALUE SPACES.
+77 RPT-FILE-STATUS   PIC X(02) VALUE SPACES.
+77 CKPT-FILE-STATUS  PIC X(02) VALUE SPACES.
+77 CFG-FILE-STATUS   PIC X(02) VALUE SPACES.
+77 LOG-FILE-STATUS   PIC X(02) VALUE SPACES.
+77 WS-EOF-SW         PIC X(01) VALUE 'N'.
+   88 TRAN-EOF                VALUE 'Y'.
+
+*>restart checkpoint - same SQRTCKPT convention as SQRTBABY, so a
+*>rerun can skip back over records already finished instead of
+*>reprocessing a long file from the top
+77 WS-CKPT-INTERVAL  PIC 9(5)  VALUE 00100.
+77 WS-RESTART-COUNT  PIC 9(7)  VALUE 0.
+77 WS-SKIP-COUNT     PIC 9(7)  VALUE 0.
+77 WS-REC-COUNT      PIC 9(7)  VALUE 0.
+77 WS-TOTAL-COUNT    PIC 9(7)  VALUE 0.
+77 WS-CKPT-QUOT      PIC 9(7)  VALUE 0.
+77 WS-CKPT-REM       PIC 9(5)  VALUE 0.
+
+*>user information set
 01 TITLE-LINE.
    02 FILLER PIC X(9) VALUE SPACES.
    02 FILLER PIC X(26) VALUE 'SQUARE ROOT APPROXIMATIONS'.
+   02 FILLER PIC X(4) VALUE SPACES.
+   02 FILLER PIC X(5) VALUE 'DATE '.
+   02 TL-RUN-DATE PIC 9999/99/99.
+   02 FILLER PIC X(4) VALUE SPACES.
+   02 FILLER PIC X(5) VALUE 'PAGE '.
+   02 TL-PAGE-NO  PIC ZZZ9.
 
 01 UNDER-LINE.
    02 FILLER PIC X(44) VALUE 
@@ -31,58 +131,254 @@ WORKING-STORAGE SECTION.
    02 FILLER PIC X(6) VALUE 'NUMBER'.
    02 FILLER PIC X(15) VALUE SPACES.
    02 FILLER PIC X(11) VALUE 'SQUARE ROOT'.
+   02 FILLER PIC X(6) VALUE SPACES.
+   02 FILLER PIC X(4) VALUE 'ITER'.
 
 01 UNDERLINE-2.
    02 FILLER PIC X(20) VALUE ' -------------------'.
    02 FILLER PIC X(5) VALUE SPACES.
    02 FILLER PIC X(19) VALUE '------------------'.
+   02 FILLER PIC X(5) VALUE SPACES.
+   02 FILLER PIC X(4) VALUE '----'.
 
 01 PRINT-LINE.
    02 FILLER PIC X VALUE SPACE.
    02 OUT-num  PIC Z(11)9.9(6).
    02 FILLER PIC X(5) VALUE SPACES.
    02 OUT-Y  PIC Z(11)9.9(6).
+   02 FILLER PIC X(5) VALUE SPACES.
+*>iterations calculatorbaby's Newton loop actually used, for QA
+*>spot-checking - same column SQRTBABY reports
+   02 OUT-K    PIC Z(04)9.
+
+01 ERROR-MESS.
+   02 FILLER PIC X VALUE SPACE.
+   02 OT-num   PIC -(11)9.9(6).
+   02 FILLER PIC X(21) VALUE '        INVALID INPUT'.
 
 01 ENTER-VALUE.
-  02 FILLER PIC X(15) VALUE 
-       'enter a value: '.
+  02 FILLER PIC X(40) VALUE
+       'enter a value (-999999999 to quit): '.
 
 01 ABORT-MESS.
-   02 FILLER PIC X(22) VALUE
-      'negitve number to exit'.
+   02 FILLER PIC X(40) VALUE
+      'enter -999999999 at any prompt to quit'.
 01 ABORT.
   02 FILLER PIC X(17) VALUE
      'Aborting Program.'.
 
 PROCEDURE DIVISION.
     OPEN OUTPUT STANDARD-OUTPUT.
+    OPEN OUTPUT CONSOLE-OUT.
+    ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+    ACCEPT WS-RUN-TIME FROM TIME.
+    PERFORM READ-CONFIG.
+    PERFORM OPEN-AUDIT-LOG.
 INFORM.
-    WRITE OUT-LINE FROM TITLE-LINE.
-    WRITE OUT-LINE FROM ABORT-MESS.
-    WRITE OUT-LINE FROM UNDER-LINE.
+    WRITE CONSOLE-LINE FROM ABORT-MESS.
+    PERFORM WRITE-REPORT-HEADERS.
+*>if a batch transaction file is present, run every record on this
+*>one submission instead of prompting a person at the terminal
+    OPEN INPUT TRAN-FILE.
+    IF TRAN-FILE-STATUS = '00'
+       PERFORM READ-CHECKPOINT
+       PERFORM SKIP-TO-RESTART-POINT
+       PERFORM READ-TRAN-RECORD
+       PERFORM PROCESS-TRAN-RECORD THRU PROCESS-TRAN-RECORD-EXIT
+           UNTIL TRAN-EOF
+       PERFORM CLEAR-CHECKPOINT
+       CLOSE TRAN-FILE
+       GO TO FINISH
+    END-IF.
 *>checks if the number inputed is positive or negitive
 
-    PERFORM USER-INPUT THRU DISPLAY-OUT UNTIL IN-num < 0.
+    PERFORM USER-INPUT THRU DISPLAY-OUT UNTIL IN-num = WS-QUIT-VALUE.
     USER-INPUT.
-       WRITE OUT-LINE FROM ENTER-VALUE. 
+       WRITE CONSOLE-LINE FROM ENTER-VALUE.
        ACCEPT IN-num
-    IF IN-num < 0
+    IF IN-num = WS-QUIT-VALUE
        PERFORM finish
            END-IF.
            MOVE IN-num TO num.
+           IF IN-num <= 0
+              SET WS-INVALID-INPUT TO TRUE
+           ELSE
+              SET WS-VALID-INPUT TO TRUE
+           END-IF.
+
+*>call external function
+CALCULATOR-BABY.
+    IF WS-VALID-INPUT
+       MOVE 2 TO ROOT-DEGREE
+       CALL "calculatorbaby" USING num, Y, ROOT-DEGREE,
+           CALC-TOLERANCE, CALC-MAX-ITER, CALC-ITER-COUNT
+       MOVE num TO OUT-num
+       MOVE Y TO OUT-Y
+       MOVE CALC-ITER-COUNT TO OUT-K
+    END-IF.
 
-*>call external function 
-CALCULATOR-BABY. 
-    CALL "calculatorbaby" USING num, Y. 
-    MOVE num TO OUT-num. 
-    MOVE Y TO OUT-Y.
-    
 
     DISPLAY-OUT.
+    PERFORM CHECK-PAGE-BREAK.
+    IF WS-INVALID-INPUT
+       MOVE IN-num TO OT-num
+       WRITE OUT-LINE FROM ERROR-MESS
+    ELSE
+       WRITE OUT-LINE FROM PRINT-LINE
+    END-IF.
+*>a failed WRITE here would otherwise drop this record from the
+*>report with no trace - abend instead of finishing clean over a
+*>report that silently lost a line
+    IF RPT-FILE-STATUS NOT = '00'
+       DISPLAY 'SQRTRPT WRITE FAILED, STATUS ' RPT-FILE-STATUS
+       GO TO FINISH
+    END-IF.
+    ADD 1 TO WS-LINE-CT.
+    PERFORM WRITE-AUDIT-LOG.
+
+*>reads the next NUM value off the batch transaction file
+READ-TRAN-RECORD.
+    READ TRAN-FILE
+        AT END SET TRAN-EOF TO TRUE
+    END-READ.
+
+*>runs one transaction record through calculatorbaby and prints it,
+*>then primes the next record
+PROCESS-TRAN-RECORD.
+    MOVE TRAN-NUM TO num.
+    MOVE TRAN-NUM TO IN-num.
+*>same zero/negative gate the interactive ENTER-VALUE prompt uses -
+*>an unattended run off a bad batch record now gets ERROR-MESS
+*>instead of a presumably-garbage result with nobody present to
+*>notice it
+    IF IN-num <= 0
+       SET WS-INVALID-INPUT TO TRUE
+    ELSE
+       SET WS-VALID-INPUT TO TRUE
+    END-IF.
+    PERFORM CALCULATOR-BABY.
+    PERFORM DISPLAY-OUT.
+    ADD 1 TO WS-REC-COUNT.
+    PERFORM CHECK-CHECKPOINT.
+PROCESS-TRAN-RECORD-EXIT.
+    PERFORM READ-TRAN-RECORD.
+
+*>picks up an operator-supplied tolerance/iteration cap when the
+*>config file is present; otherwise calculatorbaby's own built-in
+*>defaults stand (CALC-TOLERANCE/CALC-MAX-ITER left at zero)
+READ-CONFIG.
+    OPEN INPUT CALC-CONFIG-FILE.
+    IF CFG-FILE-STATUS = '00'
+       READ CALC-CONFIG-FILE
+           AT END CONTINUE
+       END-READ
+       IF CFG-FILE-STATUS = '00'
+          MOVE CFG-TOLERANCE TO CALC-TOLERANCE
+          MOVE CFG-MAX-ITER  TO CALC-MAX-ITER
+       END-IF
+       CLOSE CALC-CONFIG-FILE
+    END-IF.
+
+*>opens the audit log for append, creating it on the very first run
+OPEN-AUDIT-LOG.
+    OPEN EXTEND AUDIT-LOG-FILE.
+    IF LOG-FILE-STATUS = '35'
+       OPEN OUTPUT AUDIT-LOG-FILE
+    END-IF.
+
+*>appends one line to the audit log for every value processed,
+*>valid or not, so old runs can be answered for after the fact
+WRITE-AUDIT-LOG.
+    MOVE WS-RUN-DATE  TO LOG-DATE.
+    MOVE WS-RUN-TIME  TO LOG-TIME.
+    MOVE 'SQRTBABYEX' TO LOG-PROGRAM.
+    MOVE IN-num       TO LOG-NUM.
+    MOVE Y            TO LOG-Y.
+    WRITE AUDIT-LOG-LINE FROM AUDIT-LOG-REC.
+*>a failed WRITE here would otherwise drop this record from the
+*>audit trail with no trace - abend instead of finishing clean
+*>over a log that silently lost a line
+    IF LOG-FILE-STATUS NOT = '00'
+       DISPLAY 'SQRTLOG WRITE FAILED, STATUS ' LOG-FILE-STATUS
+       GO TO FINISH
+    END-IF.
+
+*>picks up the last checkpoint left by an earlier, interrupted run
+*>of this same transaction file; no SQRTCKPT (or a zero count in it)
+*>means starting from the first record, same as always
+READ-CHECKPOINT.
+    MOVE 0 TO WS-RESTART-COUNT.
+    OPEN INPUT CHECKPOINT-FILE.
+    IF CKPT-FILE-STATUS = '00'
+       READ CHECKPOINT-FILE
+           AT END CONTINUE
+       END-READ
+       IF CKPT-FILE-STATUS = '00'
+          MOVE CKPT-REC-COUNT TO WS-RESTART-COUNT
+       END-IF
+       CLOSE CHECKPOINT-FILE
+    END-IF.
+
+*>re-reads and discards the records a prior run already finished,
+*>so the main processing loop above picks up right after them
+SKIP-TO-RESTART-POINT.
+    MOVE 0 TO WS-SKIP-COUNT.
+    PERFORM SKIP-ONE-TRAN-RECORD
+        UNTIL WS-SKIP-COUNT >= WS-RESTART-COUNT OR TRAN-EOF.
+
+SKIP-ONE-TRAN-RECORD.
+    PERFORM READ-TRAN-RECORD.
+    ADD 1 TO WS-SKIP-COUNT.
+
+*>every WS-CKPT-INTERVAL records, drops a fresh checkpoint marking
+*>how many records (counting any skipped on this restart) are now
+*>safely processed, so a later abend loses at most one interval
+CHECK-CHECKPOINT.
+    COMPUTE WS-TOTAL-COUNT = WS-RESTART-COUNT + WS-REC-COUNT.
+    DIVIDE WS-TOTAL-COUNT BY WS-CKPT-INTERVAL
+        GIVING WS-CKPT-QUOT REMAINDER WS-CKPT-REM.
+    IF WS-CKPT-REM = 0
+       PERFORM WRITE-CHECKPOINT
+    END-IF.
+
+WRITE-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE WS-TOTAL-COUNT TO CKPT-REC-COUNT.
+    WRITE CHECKPOINT-REC.
+    CLOSE CHECKPOINT-FILE.
+
+*>a clean end-of-file finish means the whole transaction file is
+*>done - reset SQRTCKPT to zero so the next run starts fresh instead
+*>of skipping records that no longer exist in a brand new SQRTIN
+CLEAR-CHECKPOINT.
+    OPEN OUTPUT CHECKPOINT-FILE.
+    MOVE 0 TO CKPT-REC-COUNT.
+    WRITE CHECKPOINT-REC.
+    CLOSE CHECKPOINT-FILE.
+
+*>writes the title/column headers at the top of a new report page -
+*>same SQRTBABY convention, now that this report lands on SQRTRPT
+WRITE-REPORT-HEADERS.
+    MOVE WS-RUN-DATE TO TL-RUN-DATE.
+    MOVE WS-PAGE-NO  TO TL-PAGE-NO.
+    WRITE OUT-LINE FROM TITLE-LINE.
+    WRITE OUT-LINE FROM UNDER-LINE.
     WRITE OUT-LINE FROM COL-HEADS.
-    WRITE OUT-LINE FROM PRINT-LINE.
+    WRITE OUT-LINE FROM UNDERLINE-2.
+    MOVE 0 TO WS-LINE-CT.
+
+*>starts a new report page once the current one fills up
+CHECK-PAGE-BREAK.
+    IF WS-LINE-CT >= WS-LINES-PER-PAGE
+       ADD 1 TO WS-PAGE-NO
+       PERFORM WRITE-REPORT-HEADERS
+    END-IF.
+
 FINISH.
 
-WRITE OUT-LINE FROM ABORT. 
-    
-STOP RUN.
\ No newline at end of file
+WRITE CONSOLE-LINE FROM ABORT.
+CLOSE STANDARD-OUTPUT.
+CLOSE CONSOLE-OUT.
+CLOSE AUDIT-LOG-FILE.
+
+STOP RUN.
