@@ -0,0 +1,15 @@
+      *>----------------------------------------------------------
+      *> LOGREC.CPY
+      *> One line per NUM processed, appended to SQRTLOG, so what
+      *> ran (and when) survives after the console session ends.
+      *>----------------------------------------------------------
+       01 AUDIT-LOG-REC.
+           02 LOG-DATE     PIC 9(8).
+           02 FILLER       PIC X VALUE SPACE.
+           02 LOG-TIME     PIC 9(8).
+           02 FILLER       PIC X VALUE SPACE.
+           02 LOG-PROGRAM  PIC X(12).
+           02 FILLER       PIC X VALUE SPACE.
+           02 LOG-NUM      PIC -(11)9.9(6).
+           02 FILLER       PIC X VALUE SPACE.
+           02 LOG-Y        PIC -(11)9.9(6).
