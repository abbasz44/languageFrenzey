@@ -0,0 +1,24 @@
+      *>----------------------------------------------------------
+      *> CALCLINK.CPY
+      *> Shared parameter layout for CALL "calculatorbaby".  COPY
+      *> this member in any program that calls calculatorbaby, in
+      *> both the caller's WORKING-STORAGE and calculatorbaby's own
+      *> LINKAGE SECTION, so the two never drift out of step.
+      *>----------------------------------------------------------
+      *>widened to 9 decimals and signed so a high-precision, signed
+      *>result can actually be carried all the way to an extended
+      *>PRINT-LINE variant instead of being capped at six places
+       77 num       PIC S9(11)V9(9).
+       77 Y         PIC S9(11)V9(9).
+      *>which root to solve for - 2 for square root, 3 for cube
+      *>root, and so on, so calculatorbaby isn't just X**2
+       77 ROOT-DEGREE PIC 9(02).
+      *>Newton-loop tolerance/iteration-cap, same CALCCFG-sized
+      *>fields as CFGREC.CPY - zero means "not set", so a caller
+      *>that never read CALCCFG still gets calculatorbaby's old
+      *>hardcoded 0.000001/1000 defaults
+       77 CALC-TOLERANCE PIC 9V9(6).
+       77 CALC-MAX-ITER   PIC 9(5).
+      *>iterations the Newton loop actually used, handed back so a
+      *>caller can log it alongside OUT-num/OUT-Y for QA review
+       77 CALC-ITER-COUNT PIC 9(11)V9(6).
