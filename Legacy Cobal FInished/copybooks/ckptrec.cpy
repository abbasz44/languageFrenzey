@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------
+      *> CKPTREC.CPY
+      *> Checkpoint record for the batch transaction-file readers -
+      *> holds how many SQRTIN records have completed successfully,
+      *> so a restart after an abend can skip back over them instead
+      *> of reprocessing a whole long run from record one.
+      *>----------------------------------------------------------
+       01 CHECKPOINT-REC.
+           02 CKPT-REC-COUNT   PIC 9(07).
