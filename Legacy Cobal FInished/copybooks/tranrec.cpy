@@ -0,0 +1,9 @@
+      *>----------------------------------------------------------
+      *> TRANREC.CPY
+      *> Transaction record layout for the square-root batch input
+      *> file (SQRTIN).  One NUM value per record so a day's worth
+      *> of figures can be run in a single submission instead of
+      *> being keyed in one at a time.
+      *>----------------------------------------------------------
+       01 TRAN-RECORD.
+           02 TRAN-NUM   PIC S9(11)V9(6) SIGN LEADING SEPARATE.
