@@ -0,0 +1,13 @@
+      *>----------------------------------------------------------
+      *> CFGREC.CPY
+      *> Newton-loop tolerance and iteration-cap record, read once
+      *> at start-up from the CALCCFG file so the accuracy/speed
+      *> trade-off can be tuned per run without a source change.
+      *>----------------------------------------------------------
+       01 CALC-CONFIG-REC.
+           02 CFG-TOLERANCE   PIC 9V9(6).
+           02 CFG-MAX-ITER    PIC 9(5).
+      *>'Y' switches the report to the extended-precision, signed
+      *>PRINT-LINE-EXT format instead of the normal six-decimal one -
+      *>space (an older, shorter CALCCFG record) defaults to 'N'
+           02 CFG-EXT-PRECISION PIC X(01).
